@@ -0,0 +1,18 @@
+000010*===============================================================*
+000020*                       M V N T H I S T                          *
+000030*        MOVIE-NIGHT HISTORY RECORD LAYOUT (COPYBOOK)            *
+000040*===============================================================*
+000050*  ONE RECORD IS APPENDED TO THE HISTORY DATASET EVERY TIME THE  *
+000060*  MOVIE-NIGHT CHECK RUNS ON ITS CONFIGURED DAY.  SHARED BY THE  *
+000070*  MAIN PROGRAM (WRITER) AND THE SUMMARY REPORT (READER).        *
+000080*-----------------------------------------------------------------
+000090*  MOD-HISTORY:
+000100*    2026-08-09 DWB  ORIGINAL COPYBOOK FOR MOVIE-NIGHT HISTORY.
+000110*===============================================================*
+000120 01  HIST-RECORD.
+000130     05  HIST-DATE                  PIC 9(08).
+000140     05  HIST-ISMOVIENIGHT           PIC X(03).
+000150     05  HIST-CANCELLED-FLAG         PIC X(03).
+000160     05  HIST-CANCEL-PARTY           PIC X(10).
+000170     05  HIST-CANCEL-REASON          PIC X(10).
+000180     05  FILLER                      PIC X(16).
