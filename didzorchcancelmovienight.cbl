@@ -1,43 +1,601 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. "DIDZORCHCANCELMOVIENIGHT".
-       AUTHOR.     DBAUDISCH.
-      *Is it saturday, and did Zorch cancel movie night again?
-
-       ENVIRONMENT DIVISION.
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DAY PIC 9(1) VALUE ZERO.
-       01 WS-ISMOVIENIGHT PIC A(3) VALUE "NO".
-       01 WS-ISCANCELLED PIC A(3) VALUE "NO".
-       
-       PROCEDURE DIVISION.
-       0100-START-HERE.
-           ACCEPT WS-DAY FROM DAY-OF-WEEK
-      *    6 = saturday
-           IF WS-DAY = 6 THEN
-               DISPLAY "It is saturday!"
-               DISPLAY "Should there be a movie night? (yes/no)"
-               ACCEPT WS-ISMOVIENIGHT
-               MOVE FUNCTION LOWER-CASE(WS-ISMOVIENIGHT) 
-      -            TO WS-ISMOVIENIGHT
-
-               IF WS-ISMOVIENIGHT = 'yes' THEN
-                   DISPLAY "Did Zorch cancel it? (yes/no)"
-                   ACCEPT WS-ISCANCELLED
-                   MOVE FUNCTION LOWER-CASE(WS-ISCANCELLED) 
-      -                TO WS-ISCANCELLED
-
-                   IF WS-ISCANCELLED = 'yes' THEN
-                       DISPLAY "NOT AGAIN, ZORCH! >:("
-                   END-IF
-               ELSE
-                   DISPLAY "See ya at movie night! :)"
-               END-IF
-           ELSE
-               DISPLAY "It is not saturday!"
-               DISPLAY "Try again tomorrow!"
-           END-IF.
-              
-       STOP RUN.
-       END PROGRAM DIDZORCHCANCELMOVIENIGHT.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. "DIDZORCHCANCELMOVIENIGHT".
+000030 AUTHOR.     DBAUDISCH.
+000040 INSTALLATION. MOVIE-NIGHT COMMITTEE.
+000050 DATE-WRITTEN. 2024-01-06.
+000060 DATE-COMPILED.
+000070*Is it saturday, and did Zorch cancel movie night again?
+000080*-----------------------------------------------------------------
+000090*  MOD-HISTORY:
+000100*    2024-01-06 DWB  ORIGINAL VERSION - INTERACTIVE YES/NO CHECK.
+000110*    2026-08-09 DWB  ADDED HISTORY LOGGING, CANCEL-REASON CAPTURE,
+000120*                    BATCH MODE, CONFIGURABLE MOVIE-NIGHT DAY,
+000130*                    ANSWER VALIDATION/REPROMPT, CANCELLING-PARTY
+000140*                    CODES, ZORCH STREAK COUNTER, GROUP CHAT
+000150*                    NOTIFICATION FILE, AND DUPLICATE-RUN GUARD.
+000160*-----------------------------------------------------------------
+000170
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT HIST-FILE ASSIGN TO "MVNTHIST"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-HIST-STATUS.
+000240
+000250     SELECT CTL-FILE ASSIGN TO "MVNTCTL"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS WS-CTL-STATUS.
+000280
+000290     SELECT NOTE-FILE ASSIGN TO "MVNTNOTE"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-NOTE-STATUS.
+000320
+000330     SELECT BATCH-FILE ASSIGN TO "MVNTIN"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-BATCH-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390*===============================================================*
+000400*  HIST-FILE - STANDING LOG OF EVERY SATURDAY CHECKED.           *
+000410*===============================================================*
+000420 FD  HIST-FILE.
+000430     COPY MVNTHIST.
+000440
+000450*===============================================================*
+000460*  CTL-FILE - SHOP-CONFIGURABLE CONTROL RECORD: MOVIE-NIGHT DAY, *
+000470*  RUN MODE, AND ZORCH STREAK. WHETHER TODAY IS ALREADY RECORDED *
+000480*  IS NOT KEPT HERE - SEE 3200-CHECK-HISTORY-RECORDED, WHICH     *
+000490*  ASKS MVNTHIST ITSELF SO THE ANSWER CAN NEVER DESYNC FROM IT.  *
+000500*===============================================================*
+000510 FD  CTL-FILE.
+000520 01  CTL-RECORD.
+000530     05  CTL-MOVIENIGHT-DAY          PIC 9(01).
+000540     05  CTL-RUN-MODE                PIC X(01).
+000550     05  CTL-ZORCH-STREAK            PIC 9(03).
+000560     05  FILLER                      PIC X(19).
+000570
+000580*===============================================================*
+000590*  NOTE-FILE - LATEST OUTCOME, PICKED UP BY THE NOTIFICATION JOB *
+000600*===============================================================*
+000610 FD  NOTE-FILE.
+000620 01  NOTE-RECORD.
+000630     05  NOTE-DATE                   PIC 9(08).
+000640     05  NOTE-ISMOVIENIGHT            PIC X(03).
+000650     05  NOTE-CANCEL-PARTY            PIC X(10).
+000660     05  NOTE-MESSAGE                 PIC X(60).
+000670
+000680*===============================================================*
+000690*  BATCH-FILE - UNATTENDED-MODE INPUT: DAY AND ANSWERS SET UP    *
+000700*  AHEAD OF TIME INSTEAD OF INTERACTIVE ACCEPTS. BATCH-DATE      *
+000710*  CARRIES THE SATURDAY BEING RECORDED, WHICH CAN DIFFER FROM    *
+000720*  THE SYSTEM DATE WHEN A CATCH-UP RUN HAPPENS LATE.             *
+000730*===============================================================*
+000740 FD  BATCH-FILE.
+000750 01  BATCH-RECORD.
+000760     05  BATCH-DAY                   PIC 9(01).
+000770     05  BATCH-DATE                   PIC 9(08).
+000780     05  BATCH-ISMOVIENIGHT           PIC X(03).
+000790     05  BATCH-CANCEL-PARTY           PIC X(10).
+000800     05  BATCH-CANCEL-REASON          PIC X(10).
+000810
+000820 WORKING-STORAGE SECTION.
+000830*===============================================================*
+000840*  FILE STATUS SWITCHES                                          *
+000850*===============================================================*
+000860 01  WS-HIST-STATUS                  PIC X(02) VALUE "00".
+000870 01  WS-CTL-STATUS                   PIC X(02) VALUE "00".
+000880 01  WS-NOTE-STATUS                  PIC X(02) VALUE "00".
+000890 01  WS-BATCH-STATUS                 PIC X(02) VALUE "00".
+000900
+000910*===============================================================*
+000920*  TODAY'S DATE AND DAY-OF-WEEK                                  *
+000930*===============================================================*
+000940 01  WS-DAY                          PIC 9(01) VALUE ZERO.
+000950 01  WS-TODAY-DATE                   PIC 9(08) VALUE ZERO.
+000960
+000970 01  WS-DAY-MATCH-SW                 PIC X(01) VALUE "N".
+000980     88  WS-IS-MOVIENIGHT-DAY             VALUE "Y".
+000990     88  WS-IS-NOT-MOVIENIGHT-DAY         VALUE "N".
+001000
+001010*===============================================================*
+001020*  DUPLICATE-RUN GUARD - "ALREADY RECORDED" IS READ STRAIGHT     *
+001030*  FROM WHETHER MVNTHIST HAS TODAY'S DATE ANYWHERE ON FILE, NOT   *
+001040*  A SEPARATE CONTROL FLAG.                                       *
+001050*===============================================================*
+001060 01  WS-HIST-SCAN-EOF-SW             PIC X(01) VALUE "N".
+001070     88  WS-HIST-SCAN-EOF                  VALUE "Y".
+001080     88  WS-HIST-SCAN-NOT-EOF             VALUE "N".
+001090
+001100 01  WS-ALREADY-RECORDED-SW          PIC X(01) VALUE "N".
+001110     88  WS-ALREADY-RECORDED-TODAY        VALUE "Y".
+001120     88  WS-NOT-ALREADY-RECORDED-TODAY    VALUE "N".
+001130
+001140*===============================================================*
+001150*  THE NIGHT'S ANSWERS                                           *
+001160*===============================================================*
+001170 01  WS-ISMOVIENIGHT                 PIC X(03) VALUE "NO".
+001180     88  WS-ISMOVIENIGHT-YES              VALUE "YES".
+001190     88  WS-ISMOVIENIGHT-NO               VALUE "NO".
+001200
+001210 01  WS-CANCEL-PARTY                 PIC X(10) VALUE "NONE".
+001220     88  WS-PARTY-NONE                    VALUE "NONE".
+001230     88  WS-PARTY-ZORCH                   VALUE "ZORCH".
+001240     88  WS-PARTY-IS-KNOWN                VALUE "NONE"
+001250               "ZORCH" "HILDY" "OSWIN".
+001260
+001270 01  WS-CANCEL-REASON                PIC X(10) VALUE SPACES.
+001280     88  WS-REASON-IS-KNOWN               VALUE "SICK"
+001290               "WIFIDOWN" "BABYSITTER" "NOTFELT" "OTHER".
+001300
+001310*===============================================================*
+001320*  ANSWER-VALIDATION SWITCHES (REPROMPT ON GARBAGE INPUT)        *
+001330*===============================================================*
+001340 01  WS-ANSWER-VALID-SW              PIC X(01) VALUE "N".
+001350     88  WS-ANSWER-VALID                  VALUE "Y".
+001360     88  WS-ANSWER-INVALID                VALUE "N".
+001370
+001380 01  WS-PARTY-VALID-SW               PIC X(01) VALUE "N".
+001390     88  WS-PARTY-VALID                   VALUE "Y".
+001400     88  WS-PARTY-INVALID                 VALUE "N".
+001410
+001420 01  WS-REASON-VALID-SW              PIC X(01) VALUE "N".
+001430     88  WS-REASON-VALID                  VALUE "Y".
+001440     88  WS-REASON-INVALID                VALUE "N".
+001450
+001460*===============================================================*
+001470*  BATCH-MODE STAGING AREA                                       *
+001480*===============================================================*
+001490 01  WS-BATCH-DAY                    PIC 9(01) VALUE ZERO.
+001500 01  WS-BATCH-DATE                   PIC 9(08) VALUE ZERO.
+001510 01  WS-BATCH-ISMOVIENIGHT           PIC X(03) VALUE SPACES.
+001520 01  WS-BATCH-CANCEL-PARTY           PIC X(10) VALUE SPACES.
+001530 01  WS-BATCH-CANCEL-REASON          PIC X(10) VALUE SPACES.
+001540
+001550*===============================================================*
+001560*  MESSAGE-BUILDING AREA                                         *
+001570*===============================================================*
+001580 01  WS-STREAK-EDIT                  PIC ZZ9.
+001590 01  WS-CANCEL-MESSAGE               PIC X(60) VALUE SPACES.
+001600
+001610 PROCEDURE DIVISION.
+001620*===============================================================*
+001630*  0000-MAINLINE                                                 *
+001640*===============================================================*
+001650 0000-MAINLINE.
+001660     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001670     PERFORM 2000-READ-CONTROL THRU 2000-EXIT
+001680     PERFORM 3000-DETERMINE-DATE THRU 3000-EXIT
+001690     PERFORM 3100-DETERMINE-DAY THRU 3100-EXIT
+001700
+001710     IF WS-IS-MOVIENIGHT-DAY
+001720         PERFORM 3200-CHECK-HISTORY-RECORDED THRU 3200-EXIT
+001730         IF WS-ALREADY-RECORDED-TODAY
+001740             PERFORM 3500-DUPLICATE-WARNING THRU 3500-EXIT
+001750         ELSE
+001760             PERFORM 4000-GET-ANSWERS THRU 4000-EXIT
+001770             PERFORM 5000-PROCESS-ANSWERS THRU 5000-EXIT
+001780             PERFORM 6000-WRITE-HISTORY THRU 6000-EXIT
+001790             PERFORM 7000-WRITE-NOTIFICATION THRU 7000-EXIT
+001800             PERFORM 8000-UPDATE-CONTROL THRU 8000-EXIT
+001810         END-IF
+001820     ELSE
+001830         PERFORM 3900-NOT-MOVIENIGHT-DAY THRU 3900-EXIT
+001840     END-IF
+001850
+001860     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001870     STOP RUN.
+001880
+001890*===============================================================*
+001900*  1000-INITIALIZE - SET DEFAULTS IN CASE THE CONTROL FILE DOES  *
+001910*  NOT EXIST YET (FIRST RUN AT THIS SHOP).                       *
+001920*===============================================================*
+001930 1000-INITIALIZE.
+001940     MOVE 6 TO CTL-MOVIENIGHT-DAY
+001950     MOVE "I" TO CTL-RUN-MODE
+001960     MOVE ZERO TO CTL-ZORCH-STREAK.
+001970 1000-EXIT.
+001980     EXIT.
+001990
+002000*===============================================================*
+002010*  2000-READ-CONTROL - PULL THE SHOP'S CONFIGURABLE CONTROL      *
+002020*  RECORD (MOVIE-NIGHT DAY, RUN MODE, STREAK, LAST-RUN-DATE).    *
+002030*  IF THE FILE DOES NOT EXIST YET THE 1000-INITIALIZE DEFAULTS   *
+002040*  ARE LEFT STANDING.                                            *
+002050*===============================================================*
+002060 2000-READ-CONTROL.
+002070     OPEN INPUT CTL-FILE
+002080     IF WS-CTL-STATUS = "00"
+002090         READ CTL-FILE
+002100         CLOSE CTL-FILE
+002110     END-IF.
+002120 2000-EXIT.
+002130     EXIT.
+002140
+002150*===============================================================*
+002160*  3000-DETERMINE-DATE                                           *
+002170*===============================================================*
+002180 3000-DETERMINE-DATE.
+002190     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+002200 3000-EXIT.
+002210     EXIT.
+002220
+002230*===============================================================*
+002240*  3100-DETERMINE-DAY - INTERACTIVE SHOPS GET TODAY'S DAY OF     *
+002250*  WEEK FROM THE SYSTEM CLOCK; BATCH SHOPS GET IT (AND THE       *
+002260*  REST OF THE NIGHT'S ANSWERS) OFF THE INPUT DATASET. A BATCH   *
+002270*  RUN ALSO REPLACES WS-TODAY-DATE WITH THE DATASET'S OWN DATE,  *
+002280*  SINCE A CATCH-UP RUN CAN EXECUTE ON A LATER CALENDAR DATE     *
+002290*  THAN THE SATURDAY IT IS RECORDING FOR.                        *
+002300*===============================================================*
+002310 3100-DETERMINE-DAY.
+002320     IF CTL-RUN-MODE = "B"
+002330         PERFORM 3110-READ-BATCH-RECORD THRU 3110-EXIT
+002340         MOVE WS-BATCH-DAY TO WS-DAY
+002350         IF WS-BATCH-DATE NOT = ZERO
+002360             MOVE WS-BATCH-DATE TO WS-TODAY-DATE
+002370         END-IF
+002380     ELSE
+002390         ACCEPT WS-DAY FROM DAY-OF-WEEK
+002400     END-IF
+002410
+002420     IF WS-DAY = CTL-MOVIENIGHT-DAY
+002430         SET WS-IS-MOVIENIGHT-DAY TO TRUE
+002440     ELSE
+002450         SET WS-IS-NOT-MOVIENIGHT-DAY TO TRUE
+002460     END-IF.
+002470 3100-EXIT.
+002480     EXIT.
+002490
+002500*===============================================================*
+002510*  3110-READ-BATCH-RECORD - PICK UP THE DAY, DATE, AND ANSWERS   *
+002520*  THE SHOP SET UP AHEAD OF TIME FOR AN UNATTENDED RUN. BATCH-   *
+002530*  DATE IS CARRIED SEPARATELY FROM THE SYSTEM CLOCK BECAUSE A    *
+002540*  CATCH-UP RUN OFTEN HAPPENS A DAY OR MORE AFTER THE SATURDAY   *
+002550*  IT IS RECORDING FOR.                                          *
+002560*===============================================================*
+002570 3110-READ-BATCH-RECORD.
+002580     OPEN INPUT BATCH-FILE
+002590     IF WS-BATCH-STATUS = "00"
+002600         READ BATCH-FILE
+002610             AT END
+002620                 MOVE ZERO TO WS-BATCH-DAY
+002630                 MOVE ZERO TO WS-BATCH-DATE
+002640             NOT AT END
+002650                 MOVE BATCH-DAY TO WS-BATCH-DAY
+002660                 MOVE BATCH-DATE TO WS-BATCH-DATE
+002670                 MOVE FUNCTION UPPER-CASE(BATCH-ISMOVIENIGHT)
+002680                     TO WS-BATCH-ISMOVIENIGHT
+002690                 MOVE FUNCTION UPPER-CASE(BATCH-CANCEL-PARTY)
+002700                     TO WS-BATCH-CANCEL-PARTY
+002710                 MOVE FUNCTION UPPER-CASE(BATCH-CANCEL-REASON)
+002720                     TO WS-BATCH-CANCEL-REASON
+002730         END-READ
+002740         CLOSE BATCH-FILE
+002750     ELSE
+002760         DISPLAY "BATCH INPUT DATASET MVNTIN NOT FOUND."
+002770         MOVE ZERO TO WS-BATCH-DAY
+002780         MOVE ZERO TO WS-BATCH-DATE
+002790     END-IF.
+002800 3110-EXIT.
+002810     EXIT.
+002820
+002830*===============================================================*
+002840*  3200-CHECK-HISTORY-RECORDED - ASK MVNTHIST ITSELF WHETHER      *
+002850*  TODAY'S DATE IS RECORDED ANYWHERE ON FILE, RATHER THAN         *
+002860*  TRUSTING A SEPARATE CONTROL-RECORD FLAG THAT COULD BE WRITTEN  *
+002870*  (OR NOT) OUT OF STEP WITH THE HISTORY FILE ITSELF. THE WHOLE   *
+002880*  FILE MUST BE SCANNED, NOT JUST THE LAST RECORD - A BATCH       *
+002890*  CATCH-UP RUN (SEE 3110/3100) CAN APPEND AN EARLIER DATE AFTER  *
+002900*  LATER ONES ALREADY ON FILE, SO THE TAIL ENTRY IS NOT NECESSARILY*
+002910*  THE HIGHEST DATE ON FILE.                                      *
+002920*===============================================================*
+002930 3200-CHECK-HISTORY-RECORDED.
+002940     SET WS-NOT-ALREADY-RECORDED-TODAY TO TRUE
+002950     SET WS-HIST-SCAN-NOT-EOF TO TRUE
+002960     OPEN INPUT HIST-FILE
+002970     IF WS-HIST-STATUS = "00"
+002980         PERFORM 3210-SCAN-HISTORY THRU 3210-EXIT
+002990             UNTIL WS-HIST-SCAN-EOF
+003000         CLOSE HIST-FILE
+003010     END-IF.
+003020 3200-EXIT.
+003030     EXIT.
+003040
+003050*===============================================================*
+003060*  3210-SCAN-HISTORY - WALK EVERY MVNTHIST RECORD, FLAGGING A     *
+003070*  MATCH THE MOMENT TODAY'S DATE IS SEEN ANYWHERE ON FILE.        *
+003080*===============================================================*
+003090 3210-SCAN-HISTORY.
+003100     READ HIST-FILE
+003110         AT END
+003120             SET WS-HIST-SCAN-EOF TO TRUE
+003130         NOT AT END
+003140             IF HIST-DATE = WS-TODAY-DATE
+003150                 SET WS-ALREADY-RECORDED-TODAY TO TRUE
+003160             END-IF
+003170     END-READ.
+003180 3210-EXIT.
+003190     EXIT.
+003200
+003210*===============================================================*
+003220*  3500-DUPLICATE-WARNING - THE SHOP ALREADY RECORDED TODAY;     *
+003230*  DO NOT RE-PROMPT AND RISK A CONFLICTING ENTRY.                *
+003240*===============================================================*
+003250 3500-DUPLICATE-WARNING.
+003260     DISPLAY "MOVIE NIGHT FOR TODAY WAS ALREADY RECORDED."
+003270     DISPLAY "SKIPPING - NO HISTORY ENTRY WRITTEN TWICE.".
+003280 3500-EXIT.
+003290     EXIT.
+003300
+003310*===============================================================*
+003320*  3900-NOT-MOVIENIGHT-DAY                                       *
+003330*===============================================================*
+003340 3900-NOT-MOVIENIGHT-DAY.
+003350     DISPLAY "IT IS NOT THE MOVIE-NIGHT DAY!"
+003360     DISPLAY "TRY AGAIN TOMORROW!".
+003370 3900-EXIT.
+003380     EXIT.
+003390
+003400*===============================================================*
+003410*  4000-GET-ANSWERS - BATCH RUNS USE WHAT 3110 ALREADY READ;     *
+003420*  INTERACTIVE RUNS PROMPT THE CONSOLE WITH REPROMPT-ON-GARBAGE. *
+003430*===============================================================*
+003440 4000-GET-ANSWERS.
+003450     IF CTL-RUN-MODE = "B"
+003460         PERFORM 4100-APPLY-BATCH-ANSWERS THRU 4100-EXIT
+003470     ELSE
+003480         PERFORM 4210-PROMPT-MOVIENIGHT THRU 4210-EXIT
+003490             UNTIL WS-ANSWER-VALID
+003500         IF WS-ISMOVIENIGHT-YES
+003510             PERFORM 4220-PROMPT-CANCEL-PARTY THRU 4220-EXIT
+003520                 UNTIL WS-PARTY-VALID
+003530             IF NOT WS-PARTY-NONE
+003540                 PERFORM 4230-PROMPT-CANCEL-REASON THRU
+003550                     4230-EXIT UNTIL WS-REASON-VALID
+003560             END-IF
+003570         END-IF
+003580     END-IF.
+003590 4000-EXIT.
+003600     EXIT.
+003610
+003620*===============================================================*
+003630*  4100-APPLY-BATCH-ANSWERS - VALIDATE THE DATASET'S ANSWERS THE *
+003640*  SAME WAY THE CONSOLE PROMPTS WOULD; A BAD VALUE CANNOT BE     *
+003650*  REPROMPTED SO IT IS WARNED ABOUT AND DEFAULTED TO "NO".       *
+003660*===============================================================*
+003670 4100-APPLY-BATCH-ANSWERS.
+003680     MOVE WS-BATCH-ISMOVIENIGHT TO WS-ISMOVIENIGHT
+003690     IF NOT WS-ISMOVIENIGHT-YES AND NOT WS-ISMOVIENIGHT-NO
+003700         DISPLAY "BATCH INPUT HAD AN INVALID MOVIENIGHT "
+003710             "ANSWER OF '" WS-ISMOVIENIGHT "' - DEFAULTING "
+003720             "TO NO."
+003730         MOVE "NO" TO WS-ISMOVIENIGHT
+003740     END-IF
+003750
+003760     IF WS-ISMOVIENIGHT-YES
+003770         MOVE WS-BATCH-CANCEL-PARTY TO WS-CANCEL-PARTY
+003780         IF NOT WS-PARTY-IS-KNOWN
+003790             DISPLAY "BATCH INPUT HAD AN INVALID PARTY OF '"
+003800                 WS-CANCEL-PARTY "' - DEFAULTING TO NONE."
+003810             MOVE "NONE" TO WS-CANCEL-PARTY
+003820         END-IF
+003830
+003840         IF NOT WS-PARTY-NONE
+003850             MOVE WS-BATCH-CANCEL-REASON TO WS-CANCEL-REASON
+003860             IF NOT WS-REASON-IS-KNOWN
+003870                 DISPLAY "BATCH INPUT HAD AN INVALID REASON"
+003880                     " - DEFAULTING TO OTHER."
+003890                 MOVE "OTHER" TO WS-CANCEL-REASON
+003900             END-IF
+003910         END-IF
+003920     END-IF.
+003930 4100-EXIT.
+003940     EXIT.
+003950
+003960*===============================================================*
+003970*  4210-PROMPT-MOVIENIGHT                                        *
+003980*===============================================================*
+003990 4210-PROMPT-MOVIENIGHT.
+004000     DISPLAY "Should there be a movie night? (yes/no)"
+004010     ACCEPT WS-ISMOVIENIGHT
+004020     MOVE FUNCTION UPPER-CASE(WS-ISMOVIENIGHT)
+004030         TO WS-ISMOVIENIGHT
+004040
+004050     IF WS-ISMOVIENIGHT-YES OR WS-ISMOVIENIGHT-NO
+004060         SET WS-ANSWER-VALID TO TRUE
+004070     ELSE
+004080         SET WS-ANSWER-INVALID TO TRUE
+004090         DISPLAY "Please answer YES or NO."
+004100     END-IF.
+004110 4210-EXIT.
+004120     EXIT.
+004130
+004140*===============================================================*
+004150*  4220-PROMPT-CANCEL-PARTY - GENERALIZED BEYOND A FLAT YES/NO   *
+004160*  SO THE HISTORY SHOWS WHO ACTUALLY KILLED MOVIE NIGHT.         *
+004170*===============================================================*
+004180 4220-PROMPT-CANCEL-PARTY.
+004190     DISPLAY "Who cancelled it, if anyone? "
+004200         "(NONE/ZORCH/HILDY/OSWIN)"
+004210     ACCEPT WS-CANCEL-PARTY
+004220     MOVE FUNCTION UPPER-CASE(WS-CANCEL-PARTY)
+004230         TO WS-CANCEL-PARTY
+004240
+004250     IF WS-PARTY-IS-KNOWN
+004260         SET WS-PARTY-VALID TO TRUE
+004270     ELSE
+004280         SET WS-PARTY-INVALID TO TRUE
+004290         DISPLAY "Answer NONE, ZORCH, HILDY, or OSWIN."
+004300     END-IF.
+004310 4220-EXIT.
+004320     EXIT.
+004330
+004340*===============================================================*
+004350*  4230-PROMPT-CANCEL-REASON - CAPTURES WHY MOVIE NIGHT WAS      *
+004360*  CANCELLED SO THE PATTERN CAN BE SEEN OVER TIME.               *
+004370*===============================================================*
+004380 4230-PROMPT-CANCEL-REASON.
+004390     DISPLAY "What was the reason? "
+004400         "(SICK/WIFIDOWN/BABYSITTER/NOTFELT/OTHER)"
+004410     ACCEPT WS-CANCEL-REASON
+004420     MOVE FUNCTION UPPER-CASE(WS-CANCEL-REASON)
+004430         TO WS-CANCEL-REASON
+004440
+004450     IF WS-REASON-IS-KNOWN
+004460         SET WS-REASON-VALID TO TRUE
+004470     ELSE
+004480         SET WS-REASON-INVALID TO TRUE
+004490         DISPLAY "Answer SICK, WIFIDOWN, BABYSITTER, "
+004500             "NOTFELT, or OTHER."
+004510     END-IF.
+004520 4230-EXIT.
+004530     EXIT.
+004540
+004550*===============================================================*
+004560*  5000-PROCESS-ANSWERS - WORK THE ZORCH STREAK AND BUILD THE    *
+004570*  CONSOLE MESSAGE FOR TONIGHT'S OUTCOME.                        *
+004580*===============================================================*
+004590 5000-PROCESS-ANSWERS.
+004600     IF WS-ISMOVIENIGHT-YES AND WS-PARTY-ZORCH
+004610         ADD 1 TO CTL-ZORCH-STREAK
+004620     ELSE
+004630         MOVE ZERO TO CTL-ZORCH-STREAK
+004640     END-IF
+004650
+004660     IF WS-ISMOVIENIGHT-NO
+004670         DISPLAY "See ya at movie night! :)"
+004680     ELSE
+004690         IF WS-PARTY-NONE
+004700             DISPLAY "See ya at movie night! :)"
+004710         ELSE
+004720             IF WS-PARTY-ZORCH
+004730                 MOVE CTL-ZORCH-STREAK TO WS-STREAK-EDIT
+004740                 STRING "NOT AGAIN, ZORCH! >:( That's "
+004750                     DELIMITED BY SIZE
+004760                     FUNCTION TRIM(WS-STREAK-EDIT)
+004770                         DELIMITED BY SIZE
+004780                     " weeks running." DELIMITED BY SIZE
+004790                     INTO WS-CANCEL-MESSAGE
+004800                 DISPLAY FUNCTION TRIM(WS-CANCEL-MESSAGE)
+004810             ELSE
+004820                 DISPLAY "MOVIE NIGHT CANCELLED BY "
+004830                     FUNCTION TRIM(WS-CANCEL-PARTY) "."
+004840             END-IF
+004850         END-IF
+004860     END-IF.
+004870 5000-EXIT.
+004880     EXIT.
+004890
+004900*===============================================================*
+004910*  6000-WRITE-HISTORY - APPEND TONIGHT'S RESULT TO THE STANDING  *
+004920*  LOG. MVNTHIST IS THE PRIMARY ARTIFACT THIS SYSTEM EXISTS TO    *
+004930*  PRODUCE, SO THE OPEN AND THE WRITE ARE BOTH STATUS-CHECKED     *
+004940*  THE SAME WAY AS 7000-WRITE-NOTIFICATION AND 8000-UPDATE-       *
+004950*  CONTROL, RATHER THAN LEFT TO FALL THROUGH ON AN ERROR.         *
+004960*===============================================================*
+004970 6000-WRITE-HISTORY.
+004980     MOVE SPACES TO HIST-RECORD
+004990     MOVE WS-TODAY-DATE TO HIST-DATE
+005000     MOVE WS-ISMOVIENIGHT TO HIST-ISMOVIENIGHT
+005010     MOVE WS-CANCEL-PARTY TO HIST-CANCEL-PARTY
+005020     MOVE WS-CANCEL-REASON TO HIST-CANCEL-REASON
+005030     IF WS-ISMOVIENIGHT-YES AND NOT WS-PARTY-NONE
+005040         MOVE "YES" TO HIST-CANCELLED-FLAG
+005050     ELSE
+005060         MOVE "NO" TO HIST-CANCELLED-FLAG
+005070     END-IF
+005080
+005090     OPEN EXTEND HIST-FILE
+005100     IF WS-HIST-STATUS = "35"
+005110         OPEN OUTPUT HIST-FILE
+005120     END-IF
+005130
+005140     IF WS-HIST-STATUS NOT = "00"
+005150         DISPLAY "UNABLE TO OPEN MVNTHIST - HISTORY ENTRY "
+005160             "NOT WRITTEN. STATUS=" WS-HIST-STATUS
+005170     ELSE
+005180         WRITE HIST-RECORD
+005190         IF WS-HIST-STATUS NOT = "00"
+005200             DISPLAY "UNABLE TO WRITE MVNTHIST - HISTORY ENTRY "
+005210                 "NOT WRITTEN. STATUS=" WS-HIST-STATUS
+005220         END-IF
+005230         CLOSE HIST-FILE
+005240     END-IF.
+005250 6000-EXIT.
+005260     EXIT.
+005270
+005280*===============================================================*
+005290*  7000-WRITE-NOTIFICATION - LEAVE THE VERDICT FOR THE GROUP     *
+005300*  CHAT NOTIFICATION JOB TO PICK UP AND FORWARD.                 *
+005310*===============================================================*
+005320 7000-WRITE-NOTIFICATION.
+005330     MOVE SPACES TO NOTE-RECORD
+005340     MOVE WS-TODAY-DATE TO NOTE-DATE
+005350     MOVE WS-ISMOVIENIGHT TO NOTE-ISMOVIENIGHT
+005360     MOVE WS-CANCEL-PARTY TO NOTE-CANCEL-PARTY
+005370
+005380     IF WS-ISMOVIENIGHT-NO
+005390         MOVE "MOVIE NIGHT IS OFF THIS WEEK."
+005400             TO NOTE-MESSAGE
+005410     ELSE
+005420         IF WS-PARTY-NONE
+005430             MOVE "MOVIE NIGHT IS ON - SEE YOU THERE!"
+005440                 TO NOTE-MESSAGE
+005450         ELSE
+005460             STRING "MOVIE NIGHT IS OFF - CANCELLED BY "
+005470                 DELIMITED BY SIZE
+005480                 FUNCTION TRIM(WS-CANCEL-PARTY)
+005490                     DELIMITED BY SIZE
+005500                 INTO NOTE-MESSAGE
+005510         END-IF
+005520     END-IF
+005530
+005540     OPEN OUTPUT NOTE-FILE
+005550     IF WS-NOTE-STATUS NOT = "00"
+005560         DISPLAY "UNABLE TO OPEN MVNTNOTE - NOTIFICATION "
+005570             "NOT SENT. STATUS=" WS-NOTE-STATUS
+005580     ELSE
+005590         WRITE NOTE-RECORD
+005600         IF WS-NOTE-STATUS NOT = "00"
+005610             DISPLAY "UNABLE TO WRITE MVNTNOTE - NOTIFICATION "
+005620                 "NOT SENT. STATUS=" WS-NOTE-STATUS
+005630         END-IF
+005640         CLOSE NOTE-FILE
+005650     END-IF.
+005660 7000-EXIT.
+005670     EXIT.
+005680
+005690*===============================================================*
+005700*  8000-UPDATE-CONTROL - PERSIST THE CONFIGURATION AND THE ZORCH  *
+005710*  STREAK COUNTER. "ALREADY RECORDED TODAY" IS NO LONGER KEPT     *
+005720*  HERE - SEE 3200-CHECK-HISTORY-RECORDED - SO THIS RECORD IS NO *
+005730*  LONGER LOAD-BEARING FOR DUPLICATE-RUN PROTECTION; A CRASH     *
+005740*  BEFORE THIS STEP RUNS AT WORST LEAVES THE STREAK COUNTER ONE  *
+005750*  RUN STALE.                                                    *
+005760*===============================================================*
+005770 8000-UPDATE-CONTROL.
+005780     OPEN OUTPUT CTL-FILE
+005790     IF WS-CTL-STATUS NOT = "00"
+005800         DISPLAY "UNABLE TO OPEN MVNTCTL - CONFIGURATION "
+005810             "NOT SAVED. STATUS=" WS-CTL-STATUS
+005820     ELSE
+005830         WRITE CTL-RECORD
+005840         IF WS-CTL-STATUS NOT = "00"
+005850             DISPLAY "UNABLE TO WRITE MVNTCTL - CONFIGURATION "
+005860                 "NOT SAVED. STATUS=" WS-CTL-STATUS
+005870         END-IF
+005880         CLOSE CTL-FILE
+005890     END-IF.
+005900 8000-EXIT.
+005910     EXIT.
+005920
+005930*===============================================================*
+005940*  9999-TERMINATE                                                *
+005950*===============================================================*
+005960 9999-TERMINATE.
+005970     CONTINUE.
+005980 9999-EXIT.
+005990     EXIT.
+006000
+006010 END PROGRAM DIDZORCHCANCELMOVIENIGHT.
