@@ -0,0 +1,324 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. "MOVIENIGHTSUMMARY".
+000030 AUTHOR.     DBAUDISCH.
+000040 INSTALLATION. MOVIE-NIGHT COMMITTEE.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*READS THE MOVIE-NIGHT HISTORY FILE AND ROLLS IT UP BY MONTH SO
+000080*THE GROUP CAN SEE HOW OFTEN MOVIE NIGHT ACTUALLY GETS CANCELLED.
+000090*-----------------------------------------------------------------
+000100*  MOD-HISTORY:
+000110*    2026-08-09 DWB  ORIGINAL VERSION - MONTHLY CANCELLATION-RATE
+000120*                    SUMMARY ROLLED UP FROM MVNTHIST.
+000130*    2026-08-09 DWB  REPLACED THE SEQUENTIAL MONTH CONTROL-BREAK
+000140*                    WITH AN ACCUMULATE-BY-MONTH TABLE, SINCE A
+000150*                    BATCH CATCH-UP RUN CAN APPEND HISTORY ROWS
+000160*                    OUT OF DATE ORDER AND A CONTROL BREAK ASSUMES
+000170*                    THE FILE IS ALREADY IN ORDER.
+000180*-----------------------------------------------------------------
+000190
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT HIST-FILE ASSIGN TO "MVNTHIST"
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-HIST-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  HIST-FILE.
+000300     COPY MVNTHIST.
+000310
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-HIST-STATUS                  PIC X(02) VALUE "00".
+000340
+000350 01  WS-EOF-SW                       PIC X(01) VALUE "N".
+000360     88  WS-EOF                           VALUE "Y".
+000370     88  WS-NOT-EOF                       VALUE "N".
+000380
+000390 01  WS-HIST-OPEN-SW                  PIC X(01) VALUE "N".
+000400     88  WS-HIST-IS-OPEN                  VALUE "Y".
+000410     88  WS-HIST-NOT-OPEN                 VALUE "N".
+000420
+000430 01  WS-HIST-RECORD-MONTH            PIC 9(06) VALUE ZERO.
+000440
+000450*===============================================================*
+000460*  MONTH-ACCUMULATOR TABLE - ONE SLOT PER DISTINCT MONTH SEEN,   *
+000470*  BUILT AND TOTALED REGARDLESS OF THE ORDER MVNTHIST ROWS ARE   *
+000480*  IN, THEN SORTED ASCENDING BY MONTH BEFORE IT IS PRINTED.      *
+000490*===============================================================*
+000500 01  WS-MONTH-COUNT                  PIC 9(03) VALUE ZERO.
+000510 01  WS-MONTH-IDX                    PIC 9(03) VALUE ZERO.
+000520
+000530 01  WS-MONTH-TABLE.
+000540     05  WS-MONTH-ENTRY OCCURS 1 TO 600 TIMES
+000550             DEPENDING ON WS-MONTH-COUNT.
+000560         10  WS-MONTH-KEY                PIC 9(06).
+000570         10  WS-MONTH-T-CHECKED          PIC 9(05).
+000580         10  WS-MONTH-T-MOVIENIGHT       PIC 9(05).
+000590         10  WS-MONTH-T-CANCELLED        PIC 9(05).
+000600
+000610 01  WS-MONTH-FOUND-SW               PIC X(01) VALUE "N".
+000620     88  WS-MONTH-FOUND                   VALUE "Y".
+000630     88  WS-MONTH-NOT-FOUND               VALUE "N".
+000640
+000650 01  WS-SORT-SWAPPED-SW              PIC X(01) VALUE "N".
+000660     88  WS-SORT-SWAPPED                  VALUE "Y".
+000670     88  WS-SORT-NOT-SWAPPED              VALUE "N".
+000680
+000690 01  WS-SORT-TEMP-KEY                PIC 9(06).
+000700 01  WS-SORT-TEMP-CHECKED            PIC 9(05).
+000710 01  WS-SORT-TEMP-MOVIENIGHT         PIC 9(05).
+000720 01  WS-SORT-TEMP-CANCELLED          PIC 9(05).
+000730
+000740 01  WS-GRAND-CHECKED                PIC 9(07) VALUE ZERO.
+000750 01  WS-GRAND-MOVIENIGHT             PIC 9(07) VALUE ZERO.
+000760 01  WS-GRAND-CANCELLED              PIC 9(07) VALUE ZERO.
+000770
+000780 01  WS-CANCEL-PERCENT               PIC 9(03)V9(02)
+000790                                      VALUE ZERO.
+000800 01  WS-CANCEL-PERCENT-EDIT          PIC ZZ9.99.
+000810
+000820 01  WS-MONTH-CHECKED-EDIT           PIC ZZZZ9.
+000830 01  WS-MONTH-MOVIENIGHT-EDIT        PIC ZZZZ9.
+000840 01  WS-MONTH-CANCELLED-EDIT         PIC ZZZZ9.
+000850 01  WS-GRAND-CHECKED-EDIT           PIC ZZZZZZ9.
+000860 01  WS-GRAND-MOVIENIGHT-EDIT        PIC ZZZZZZ9.
+000870 01  WS-GRAND-CANCELLED-EDIT         PIC ZZZZZZ9.
+000880
+000890 PROCEDURE DIVISION.
+000900*===============================================================*
+000910*  0000-MAINLINE                                                 *
+000920*===============================================================*
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000950     PERFORM 2000-READ-HISTORY THRU 2000-EXIT
+000960     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+000970         UNTIL WS-EOF
+000980     PERFORM 3900-SORT-MONTH-TABLE THRU 3900-EXIT
+000990     MOVE 1 TO WS-MONTH-IDX
+001000     PERFORM 4000-PRINT-MONTH-SUMMARY THRU 4000-EXIT
+001010         UNTIL WS-MONTH-IDX > WS-MONTH-COUNT
+001020     PERFORM 5000-PRINT-GRAND-TOTAL THRU 5000-EXIT
+001030     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001040     STOP RUN.
+001050
+001060*===============================================================*
+001070*  1000-INITIALIZE                                               *
+001080*===============================================================*
+001090 1000-INITIALIZE.
+001100     OPEN INPUT HIST-FILE
+001110     IF WS-HIST-STATUS NOT = "00"
+001120         DISPLAY "NO HISTORY FILE MVNTHIST FOUND."
+001130         SET WS-EOF TO TRUE
+001140     ELSE
+001150         SET WS-HIST-IS-OPEN TO TRUE
+001160     END-IF.
+001170 1000-EXIT.
+001180     EXIT.
+001190
+001200*===============================================================*
+001210*  2000-READ-HISTORY                                             *
+001220*===============================================================*
+001230 2000-READ-HISTORY.
+001240     IF WS-NOT-EOF
+001250         READ HIST-FILE
+001260             AT END
+001270                 SET WS-EOF TO TRUE
+001280             NOT AT END
+001290                 COMPUTE WS-HIST-RECORD-MONTH =
+001300                     HIST-DATE / 100
+001310         END-READ
+001320     END-IF.
+001330 2000-EXIT.
+001340     EXIT.
+001350
+001360*===============================================================*
+001370*  3000-PROCESS-RECORD - FIND (OR ADD) THIS RECORD'S MONTH SLOT   *
+001380*  IN THE TABLE AND TALLY INTO IT; NO ASSUMPTION IS MADE ABOUT    *
+001390*  MVNTHIST BEING IN DATE ORDER.                                 *
+001400*===============================================================*
+001410 3000-PROCESS-RECORD.
+001420     PERFORM 3100-FIND-MONTH-SLOT THRU 3100-EXIT
+001430     PERFORM 3200-TALLY-RECORD THRU 3200-EXIT
+001440     PERFORM 2000-READ-HISTORY THRU 2000-EXIT.
+001450 3000-EXIT.
+001460     EXIT.
+001470
+001480*===============================================================*
+001490*  3100-FIND-MONTH-SLOT - LOCATE THE TABLE SLOT FOR THIS         *
+001500*  RECORD'S MONTH, ADDING A NEW SLOT IF THIS MONTH HAS NOT BEEN  *
+001510*  SEEN BEFORE. WS-MONTH-IDX POINTS AT THE SLOT ON EXIT.         *
+001520*===============================================================*
+001530 3100-FIND-MONTH-SLOT.
+001540     MOVE 1 TO WS-MONTH-IDX
+001550     SET WS-MONTH-NOT-FOUND TO TRUE
+001560     PERFORM 3110-SEARCH-MONTH-SLOT THRU 3110-EXIT
+001570         UNTIL WS-MONTH-FOUND OR WS-MONTH-IDX > WS-MONTH-COUNT
+001580
+001590     IF WS-MONTH-NOT-FOUND
+001600         ADD 1 TO WS-MONTH-COUNT
+001610         MOVE WS-MONTH-COUNT TO WS-MONTH-IDX
+001620         MOVE WS-HIST-RECORD-MONTH TO WS-MONTH-KEY(WS-MONTH-IDX)
+001630         MOVE ZERO TO WS-MONTH-T-CHECKED(WS-MONTH-IDX)
+001640         MOVE ZERO TO WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX)
+001650         MOVE ZERO TO WS-MONTH-T-CANCELLED(WS-MONTH-IDX)
+001660     END-IF.
+001670 3100-EXIT.
+001680     EXIT.
+001690
+001700*===============================================================*
+001710*  3110-SEARCH-MONTH-SLOT                                        *
+001720*===============================================================*
+001730 3110-SEARCH-MONTH-SLOT.
+001740     IF WS-MONTH-KEY(WS-MONTH-IDX) = WS-HIST-RECORD-MONTH
+001750         SET WS-MONTH-FOUND TO TRUE
+001760     ELSE
+001770         ADD 1 TO WS-MONTH-IDX
+001780     END-IF.
+001790 3110-EXIT.
+001800     EXIT.
+001810
+001820*===============================================================*
+001830*  3200-TALLY-RECORD - WS-MONTH-IDX IS ALREADY POSITIONED ON     *
+001840*  THIS RECORD'S MONTH SLOT BY 3100-FIND-MONTH-SLOT.             *
+001850*===============================================================*
+001860 3200-TALLY-RECORD.
+001870     ADD 1 TO WS-MONTH-T-CHECKED(WS-MONTH-IDX)
+001880     ADD 1 TO WS-GRAND-CHECKED
+001890
+001900     IF HIST-ISMOVIENIGHT = "YES"
+001910         ADD 1 TO WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX)
+001920         ADD 1 TO WS-GRAND-MOVIENIGHT
+001930     END-IF
+001940
+001950     IF HIST-CANCELLED-FLAG = "YES"
+001960         ADD 1 TO WS-MONTH-T-CANCELLED(WS-MONTH-IDX)
+001970         ADD 1 TO WS-GRAND-CANCELLED
+001980     END-IF.
+001990 3200-EXIT.
+002000     EXIT.
+002010
+002020*===============================================================*
+002030*  3900-SORT-MONTH-TABLE - BUBBLE-SORT THE MONTH TABLE ASCENDING *
+002040*  BY MONTH KEY, SINCE A BATCH CATCH-UP RUN (REQ 002) CAN HAVE   *
+002050*  BUILT IT OUT OF ORDER.                                        *
+002060*===============================================================*
+002070 3900-SORT-MONTH-TABLE.
+002080     IF WS-MONTH-COUNT > 1
+002090         SET WS-SORT-SWAPPED TO TRUE
+002100         PERFORM 3910-SORT-PASS THRU 3910-EXIT
+002110             UNTIL WS-SORT-NOT-SWAPPED
+002120     END-IF.
+002130 3900-EXIT.
+002140     EXIT.
+002150
+002160*===============================================================*
+002170*  3910-SORT-PASS - ONE BUBBLE PASS OVER THE WHOLE TABLE.         *
+002180*===============================================================*
+002190 3910-SORT-PASS.
+002200     SET WS-SORT-NOT-SWAPPED TO TRUE
+002210     MOVE 1 TO WS-MONTH-IDX
+002220     PERFORM 3920-SORT-COMPARE THRU 3920-EXIT
+002230         UNTIL WS-MONTH-IDX >= WS-MONTH-COUNT.
+002240 3910-EXIT.
+002250     EXIT.
+002260
+002270*===============================================================*
+002280*  3920-SORT-COMPARE - COMPARE AND, IF NEEDED, SWAP THE SLOT AT  *
+002290*  WS-MONTH-IDX WITH THE SLOT RIGHT AFTER IT.                    *
+002300*===============================================================*
+002310 3920-SORT-COMPARE.
+002320     IF WS-MONTH-KEY(WS-MONTH-IDX) >
+002330         WS-MONTH-KEY(WS-MONTH-IDX + 1)
+002340         MOVE WS-MONTH-KEY(WS-MONTH-IDX) TO WS-SORT-TEMP-KEY
+002350         MOVE WS-MONTH-T-CHECKED(WS-MONTH-IDX) TO
+002360             WS-SORT-TEMP-CHECKED
+002370         MOVE WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX) TO
+002380             WS-SORT-TEMP-MOVIENIGHT
+002390         MOVE WS-MONTH-T-CANCELLED(WS-MONTH-IDX) TO
+002400             WS-SORT-TEMP-CANCELLED
+002410
+002420         MOVE WS-MONTH-KEY(WS-MONTH-IDX + 1) TO
+002430             WS-MONTH-KEY(WS-MONTH-IDX)
+002440         MOVE WS-MONTH-T-CHECKED(WS-MONTH-IDX + 1) TO
+002450             WS-MONTH-T-CHECKED(WS-MONTH-IDX)
+002460         MOVE WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX + 1) TO
+002470             WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX)
+002480         MOVE WS-MONTH-T-CANCELLED(WS-MONTH-IDX + 1) TO
+002490             WS-MONTH-T-CANCELLED(WS-MONTH-IDX)
+002500
+002510         MOVE WS-SORT-TEMP-KEY TO WS-MONTH-KEY(WS-MONTH-IDX + 1)
+002520         MOVE WS-SORT-TEMP-CHECKED TO
+002530             WS-MONTH-T-CHECKED(WS-MONTH-IDX + 1)
+002540         MOVE WS-SORT-TEMP-MOVIENIGHT TO
+002550             WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX + 1)
+002560         MOVE WS-SORT-TEMP-CANCELLED TO
+002570             WS-MONTH-T-CANCELLED(WS-MONTH-IDX + 1)
+002580
+002590         SET WS-SORT-SWAPPED TO TRUE
+002600     END-IF
+002610     ADD 1 TO WS-MONTH-IDX.
+002620 3920-EXIT.
+002630     EXIT.
+002640
+002650*===============================================================*
+002660*  4000-PRINT-MONTH-SUMMARY - PRINTS THE TABLE SLOT AT           *
+002670*  WS-MONTH-IDX, THEN ADVANCES TO THE NEXT ONE.                  *
+002680*===============================================================*
+002690 4000-PRINT-MONTH-SUMMARY.
+002700     IF WS-MONTH-T-CHECKED(WS-MONTH-IDX) > 0
+002710         COMPUTE WS-CANCEL-PERCENT ROUNDED =
+002720             (WS-MONTH-T-CANCELLED(WS-MONTH-IDX) /
+002730                 WS-MONTH-T-CHECKED(WS-MONTH-IDX)) * 100
+002740         MOVE WS-CANCEL-PERCENT TO WS-CANCEL-PERCENT-EDIT
+002750         MOVE WS-MONTH-T-CHECKED(WS-MONTH-IDX) TO
+002760             WS-MONTH-CHECKED-EDIT
+002770         MOVE WS-MONTH-T-MOVIENIGHT(WS-MONTH-IDX) TO
+002780             WS-MONTH-MOVIENIGHT-EDIT
+002790         MOVE WS-MONTH-T-CANCELLED(WS-MONTH-IDX) TO
+002800             WS-MONTH-CANCELLED-EDIT
+002810         DISPLAY "MONTH " WS-MONTH-KEY(WS-MONTH-IDX)
+002820             ": CHECKED=" WS-MONTH-CHECKED-EDIT
+002830             " MOVIENIGHT=" WS-MONTH-MOVIENIGHT-EDIT
+002840             " CANCELLED=" WS-MONTH-CANCELLED-EDIT
+002850             " RATE=" WS-CANCEL-PERCENT-EDIT "%"
+002860     END-IF
+002870     ADD 1 TO WS-MONTH-IDX.
+002880 4000-EXIT.
+002890     EXIT.
+002900
+002910*===============================================================*
+002920*  5000-PRINT-GRAND-TOTAL                                        *
+002930*===============================================================*
+002940 5000-PRINT-GRAND-TOTAL.
+002950     IF WS-GRAND-CHECKED > 0
+002960         COMPUTE WS-CANCEL-PERCENT ROUNDED =
+002970             (WS-GRAND-CANCELLED / WS-GRAND-CHECKED) * 100
+002980         MOVE WS-CANCEL-PERCENT TO WS-CANCEL-PERCENT-EDIT
+002990         MOVE WS-GRAND-CHECKED TO WS-GRAND-CHECKED-EDIT
+003000         MOVE WS-GRAND-MOVIENIGHT TO
+003010             WS-GRAND-MOVIENIGHT-EDIT
+003020         MOVE WS-GRAND-CANCELLED TO
+003030             WS-GRAND-CANCELLED-EDIT
+003040         DISPLAY "-------------------------------------"
+003050         DISPLAY "GRAND TOTAL: CHECKED="
+003060             WS-GRAND-CHECKED-EDIT
+003070             " MOVIENIGHT=" WS-GRAND-MOVIENIGHT-EDIT
+003080             " CANCELLED=" WS-GRAND-CANCELLED-EDIT
+003090             " RATE=" WS-CANCEL-PERCENT-EDIT "%"
+003100     END-IF.
+003110 5000-EXIT.
+003120     EXIT.
+003130
+003140*===============================================================*
+003150*  9999-TERMINATE                                                *
+003160*===============================================================*
+003170 9999-TERMINATE.
+003180     IF WS-HIST-IS-OPEN
+003190         CLOSE HIST-FILE
+003200     END-IF.
+003210 9999-EXIT.
+003220     EXIT.
+003230
+003240 END PROGRAM MOVIENIGHTSUMMARY.
